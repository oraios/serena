@@ -0,0 +1,263 @@
+*****************************************************************
+      * TRANMAINT - Interactive maintenance for CALCULATOR's
+      *             transaction file. Lets an operator key in a new
+      *             transaction record, or look up an existing one by
+      *             sequence number and correct it, validating either
+      *             way with the same rules CALCULATOR itself applies
+      *             before running a calculation, so a bad record can
+      *             be fixed the same day instead of waiting to show
+      *             up on the batch exceptions report.
+      * Author: Serena Test Suite
+      *
+      * Modification history:
+      *   Added a lookup/correct function (option 2) so an operator
+      *   can find an existing transaction by sequence number and fix
+      *   its operands or operation code, instead of only being able
+      *   to add brand new records. TRAN-FILE is LINE SEQUENTIAL, so
+      *   a correction is made the same way any sequential extract is
+      *   corrected: the file is copied through record by record onto
+      *   TRANOUT with the matching record replaced.
+      *   Dropped the overflow check that ADD used to run before
+      *   VALIDATE-TRANSACTION accepted an addition: WS-INPUT-NUM1/
+      *   WS-INPUT-NUM2 are each PIC 9(4), so their sum can never reach
+      *   the 8-digit ceiling it was testing for. MULTIPLY needs no
+      *   check for the same reason.
+      *   CORRECT-TRANSACTION now renames TRANOUT over TRANIN as soon
+      *   as the copy-through finishes instead of leaving the operator
+      *   to swap the files in by hand: a same-session ADD-TRANSACTION
+      *   opens TRANIN directly and never saw TRANOUT, and a second
+      *   CORRECT-TRANSACTION rebuilt TRANOUT from the still-unchanged
+      *   TRANIN, so either one silently lost the first correction.
+      *   With TRANIN itself updated in place, every ADD or CORRECT in
+      *   a session now builds on the last one.
+      *   CORRECT-TRANSACTION no longer reports "TRANSACTION
+      *   CORRECTED." when the operator's replacement values failed
+      *   VALIDATE-TRANSACTION inside DISPLAY-AND-CORRECT-RECORD: the
+      *   record is still copied through to TRANOUT unchanged in that
+      *   case, so the prior unconditional message told the operator
+      *   a correction had been saved when nothing had. It also now
+      *   checks WS-RENAME-STATUS after CBL_RENAME_FILE and reports an
+      *   error instead of declaring success if the rename failed and
+      *   TRANOUT was never actually put in place of TRANIN.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANMAINT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TRAN-FILE-OUT ASSIGN TO "TRANOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  TRAN-FILE-OUT.
+           COPY TRANREC
+               REPLACING ==TRAN-RECORD== BY ==TRAN-RECORD-OUT==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-MENU-CHOICE        PIC X(01) VALUE SPACE.
+       01  WS-OPERATOR-DONE-SWITCH
+                                 PIC X(01) VALUE 'N'.
+           88  WS-OPERATOR-DONE           VALUE 'Y'.
+       01  WS-INPUT-SEQ-NO       PIC 9(6) VALUE 0.
+       01  WS-INPUT-NUM1         PIC 9(4) VALUE 0.
+       01  WS-INPUT-NUM2         PIC 9(4) VALUE 0.
+       01  WS-INPUT-OPCODE       PIC X(01) VALUE SPACE.
+           88  WS-INPUT-OP-ADD            VALUE 'A'.
+           88  WS-INPUT-OP-SUBTRACT       VALUE 'S'.
+           88  WS-INPUT-OP-MULTIPLY       VALUE 'M'.
+           88  WS-INPUT-OP-DIVIDE         VALUE 'D'.
+       01  WS-VALID-SWITCH       PIC X(01) VALUE 'Y'.
+           88  WS-TRANSACTION-VALID       VALUE 'Y'.
+           88  WS-TRANSACTION-INVALID     VALUE 'N'.
+       01  WS-REJECT-REASON      PIC X(35) VALUE SPACES.
+       01  WS-SEARCH-SEQ-NO      PIC 9(6) VALUE 0.
+       01  WS-RECORD-FOUND-SWITCH
+                                 PIC X(01) VALUE 'N'.
+           88  WS-RECORD-FOUND            VALUE 'Y'.
+           88  WS-RECORD-NOT-FOUND        VALUE 'N'.
+       01  WS-OLD-TRAN-EOF-SWITCH
+                                 PIC X(01) VALUE 'N'.
+           88  WS-OLD-TRAN-EOF             VALUE 'Y'.
+       01  WS-RENAME-OLD-NAME    PIC X(20) VALUE "TRANOUT".
+       01  WS-RENAME-NEW-NAME    PIC X(20) VALUE "TRANIN".
+       01  WS-RENAME-STATUS      PIC 9(04) COMP.
+
+       PROCEDURE DIVISION.
+       CONTROL-PARAGRAPH.
+           PERFORM INITIALIZE-MAINTENANCE.
+           PERFORM PROCESS-MENU UNTIL WS-OPERATOR-DONE.
+           PERFORM TERMINATE-MAINTENANCE.
+           STOP RUN.
+
+       INITIALIZE-MAINTENANCE.
+           OPEN EXTEND TRAN-FILE.
+
+       PROCESS-MENU.
+           PERFORM DISPLAY-MENU.
+           PERFORM ACCEPT-MENU-CHOICE.
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM ADD-TRANSACTION
+               WHEN '2'
+                   PERFORM CORRECT-TRANSACTION
+               WHEN '3'
+                   SET WS-OPERATOR-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY "INVALID SELECTION - TRY AGAIN"
+           END-EVALUATE.
+
+       DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "TRANSACTION MAINTENANCE MENU".
+           DISPLAY "  1. ADD A TRANSACTION RECORD".
+           DISPLAY "  2. LOOK UP / CORRECT A TRANSACTION RECORD".
+           DISPLAY "  3. EXIT".
+           DISPLAY "ENTER SELECTION: " WITH NO ADVANCING.
+
+       ACCEPT-MENU-CHOICE.
+           ACCEPT WS-MENU-CHOICE.
+
+       ADD-TRANSACTION.
+           PERFORM PROMPT-FOR-TRANSACTION.
+           PERFORM VALIDATE-TRANSACTION.
+           IF WS-TRANSACTION-VALID
+               PERFORM WRITE-TRANSACTION
+               DISPLAY "TRANSACTION ADDED."
+           ELSE
+               DISPLAY "TRANSACTION REJECTED: " WS-REJECT-REASON
+           END-IF.
+
+       PROMPT-FOR-TRANSACTION.
+           DISPLAY "ENTER SEQUENCE NUMBER (000001-999999): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-SEQ-NO.
+           DISPLAY "ENTER FIRST OPERAND (0000-9999): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NUM1.
+           DISPLAY "ENTER SECOND OPERAND (0000-9999): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NUM2.
+           DISPLAY "ENTER OPERATION CODE (A/S/M/D): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-OPCODE.
+
+       VALIDATE-TRANSACTION.
+           SET WS-TRANSACTION-VALID TO TRUE.
+           EVALUATE TRUE
+               WHEN WS-INPUT-OP-ADD
+                   CONTINUE
+               WHEN WS-INPUT-OP-SUBTRACT
+                   IF WS-INPUT-NUM2 > WS-INPUT-NUM1
+                       SET WS-TRANSACTION-INVALID TO TRUE
+                       MOVE "SUBTRACTION WOULD UNDERFLOW RESULT"
+                           TO WS-REJECT-REASON
+                   END-IF
+               WHEN WS-INPUT-OP-MULTIPLY
+                   CONTINUE
+               WHEN WS-INPUT-OP-DIVIDE
+                   IF WS-INPUT-NUM2 = 0
+                       SET WS-TRANSACTION-INVALID TO TRUE
+                       MOVE "DIVISION BY ZERO" TO WS-REJECT-REASON
+                   END-IF
+               WHEN OTHER
+                   SET WS-TRANSACTION-INVALID TO TRUE
+                   MOVE "UNKNOWN OPERATION CODE" TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       WRITE-TRANSACTION.
+           MOVE WS-INPUT-SEQ-NO TO TRAN-SEQ-NO OF TRAN-RECORD.
+           MOVE WS-INPUT-NUM1 TO TRAN-NUM1 OF TRAN-RECORD.
+           MOVE WS-INPUT-NUM2 TO TRAN-NUM2 OF TRAN-RECORD.
+           MOVE WS-INPUT-OPCODE TO TRAN-OPERATION-CODE OF TRAN-RECORD.
+           WRITE TRAN-RECORD.
+
+       CORRECT-TRANSACTION.
+           CLOSE TRAN-FILE.
+           DISPLAY "ENTER SEQUENCE NUMBER TO LOOK UP: "
+               WITH NO ADVANCING.
+           ACCEPT WS-SEARCH-SEQ-NO.
+           SET WS-RECORD-NOT-FOUND TO TRUE.
+           PERFORM COPY-AND-CORRECT-FILE.
+           IF WS-RECORD-FOUND
+               IF WS-TRANSACTION-VALID
+                   PERFORM REPLACE-TRANIN-WITH-TRANOUT
+                   IF WS-RENAME-STATUS = ZERO
+                       DISPLAY "TRANSACTION CORRECTED."
+                   ELSE
+                       DISPLAY "ERROR REPLACING TRANIN - RENAME "
+                           "STATUS: " WS-RENAME-STATUS
+                       DISPLAY "TRANSACTION NOT CORRECTED."
+                   END-IF
+               ELSE
+                   DISPLAY "NO CHANGES SAVED - CORRECTION REJECTED."
+               END-IF
+           ELSE
+               DISPLAY "TRANSACTION NOT FOUND - NO CHANGES MADE."
+           END-IF.
+           OPEN EXTEND TRAN-FILE.
+
+       COPY-AND-CORRECT-FILE.
+           MOVE 'N' TO WS-OLD-TRAN-EOF-SWITCH.
+           OPEN INPUT TRAN-FILE.
+           OPEN OUTPUT TRAN-FILE-OUT.
+           PERFORM READ-OLD-TRAN-RECORD.
+           PERFORM COPY-TRAN-RECORD UNTIL WS-OLD-TRAN-EOF.
+           CLOSE TRAN-FILE.
+           CLOSE TRAN-FILE-OUT.
+
+       REPLACE-TRANIN-WITH-TRANOUT.
+           CALL "CBL_RENAME_FILE" USING WS-RENAME-OLD-NAME
+               WS-RENAME-NEW-NAME
+               RETURNING WS-RENAME-STATUS
+           END-CALL.
+
+       READ-OLD-TRAN-RECORD.
+           READ TRAN-FILE
+               AT END
+                   SET WS-OLD-TRAN-EOF TO TRUE
+           END-READ.
+
+       COPY-TRAN-RECORD.
+           IF TRAN-SEQ-NO OF TRAN-RECORD = WS-SEARCH-SEQ-NO
+               PERFORM DISPLAY-AND-CORRECT-RECORD
+           END-IF.
+           WRITE TRAN-RECORD-OUT FROM TRAN-RECORD.
+           PERFORM READ-OLD-TRAN-RECORD.
+
+       DISPLAY-AND-CORRECT-RECORD.
+           SET WS-RECORD-FOUND TO TRUE.
+           DISPLAY "FOUND TRANSACTION " TRAN-SEQ-NO OF TRAN-RECORD
+               ": " TRAN-NUM1 OF TRAN-RECORD " "
+               TRAN-NUM2 OF TRAN-RECORD " "
+               TRAN-OPERATION-CODE OF TRAN-RECORD.
+           DISPLAY "ENTER FIRST OPERAND (0000-9999): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NUM1.
+           DISPLAY "ENTER SECOND OPERAND (0000-9999): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-NUM2.
+           DISPLAY "ENTER OPERATION CODE (A/S/M/D): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-OPCODE.
+           PERFORM VALIDATE-TRANSACTION.
+           IF WS-TRANSACTION-VALID
+               MOVE WS-INPUT-NUM1 TO TRAN-NUM1 OF TRAN-RECORD
+               MOVE WS-INPUT-NUM2 TO TRAN-NUM2 OF TRAN-RECORD
+               MOVE WS-INPUT-OPCODE
+                   TO TRAN-OPERATION-CODE OF TRAN-RECORD
+               DISPLAY "TRANSACTION CORRECTED."
+           ELSE
+               DISPLAY "CORRECTION REJECTED: " WS-REJECT-REASON
+               DISPLAY "ORIGINAL VALUES KEPT."
+           END-IF.
+
+       TERMINATE-MAINTENANCE.
+           CLOSE TRAN-FILE.
