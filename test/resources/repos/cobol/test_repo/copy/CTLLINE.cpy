@@ -0,0 +1,7 @@
+      *****************************************************************
+      * CTLLINE - Record layout for RECON's control report. Each line
+      *           is a free-form message built by RECON and written
+      *           as-is; there is no fixed field layout to maintain.
+      *****************************************************************
+       01  CONTROL-LINE.
+           05  CL-TEXT               PIC X(80).
