@@ -0,0 +1,14 @@
+      *****************************************************************
+      * EXCLINE - Record layout for the CALCULATOR exceptions report.
+      *           One line is written for every transaction rejected
+      *           by VALIDATE-FOR-SUBTRACT or VALIDATE-FOR-DIVIDE, or
+      *           for a transaction carrying an unrecognized
+      *           TRAN-OPERATION-CODE.
+      *****************************************************************
+       01  EXCEPTION-LINE.
+           05  EX-NUM1               PIC Z(3)9.
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  EX-NUM2               PIC Z(3)9.
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  EX-REASON             PIC X(35).
+           05  FILLER                PIC X(15)  VALUE SPACES.
