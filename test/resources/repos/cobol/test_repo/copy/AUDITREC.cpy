@@ -0,0 +1,13 @@
+      *****************************************************************
+      * AUDITREC - Transaction data passed to HELPER on every call so
+      *            it can append an audit trail entry. Copied into
+      *            CALCULATOR's WORKING-STORAGE (to build the outgoing
+      *            parameter) and into HELPER's LINKAGE SECTION (to
+      *            receive it) so both sides agree on the layout.
+      *****************************************************************
+       01  AUDIT-TRANSACTION-DATA.
+           05  AUDIT-NUM1            PIC 9(4).
+           05  AUDIT-NUM2            PIC 9(4).
+           05  AUDIT-OPERATION       PIC X(14).
+           05  AUDIT-RESULT          PIC 9(9).
+           05  AUDIT-TIMESTAMP       PIC X(26).
