@@ -0,0 +1,25 @@
+      *****************************************************************
+      * RESLINE - Record layouts for CALCULATOR's WS-RESULT-FILE
+      *           batch report: one detail line per transaction and a
+      *           single trailer line with the run totals.
+      *           A VALUE clause on a File Section item is never
+      *           applied to the record at run time, so RT-LABEL-1/
+      *           RT-LABEL-2 are named fields the writing paragraph
+      *           MOVEs the label text into, not FILLER with VALUE.
+      *****************************************************************
+       01  RESULT-DETAIL-LINE.
+           05  RL-NUM1               PIC Z(3)9.
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  RL-NUM2               PIC Z(3)9.
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  RL-OPERATION          PIC X(14).
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  RL-RESULT             PIC Z(7)9.
+           05  FILLER                PIC X(16)  VALUE SPACES.
+
+       01  RESULT-TRAILER-LINE.
+           05  RT-LABEL-1            PIC X(20).
+           05  RT-RECORD-COUNT       PIC Z(5)9.
+           05  RT-LABEL-2            PIC X(14).
+           05  RT-RESULT-TOTAL       PIC Z(8)9.
+           05  FILLER                PIC X(08)  VALUE SPACES.
