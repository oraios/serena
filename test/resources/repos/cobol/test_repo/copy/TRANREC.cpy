@@ -0,0 +1,18 @@
+      *****************************************************************
+      * TRANREC - Record layout for the CALCULATOR transaction file
+      *
+      *   TRAN-SEQ-NO was added as the record key so a checkpoint can
+      *   record how far a batch run got and a restart can PERFORM
+      *   past everything up to and including that key.
+      *   TRAN-OPERATION-CODE selects which of ADD/SUBTRACT/MULTIPLY/
+      *   DIVIDE the record is calculated with.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-SEQ-NO           PIC 9(6).
+           05  TRAN-NUM1             PIC 9(4).
+           05  TRAN-NUM2             PIC 9(4).
+           05  TRAN-OPERATION-CODE   PIC X(01).
+               88  TRAN-OP-ADD               VALUE 'A'.
+               88  TRAN-OP-SUBTRACT           VALUE 'S'.
+               88  TRAN-OP-MULTIPLY           VALUE 'M'.
+               88  TRAN-OP-DIVIDE             VALUE 'D'.
