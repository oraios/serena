@@ -0,0 +1,15 @@
+      *****************************************************************
+      * AUDITLIN - Record layout for HELPER's audit trail file. One
+      *            line is appended for every CALL 'HELPER'.
+      *****************************************************************
+       01  AUDIT-LINE.
+           05  AUD-TIMESTAMP         PIC X(26).
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  AUD-NUM1              PIC Z(3)9.
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  AUD-NUM2              PIC Z(3)9.
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  AUD-OPERATION         PIC X(14).
+           05  FILLER                PIC X(01)  VALUE SPACE.
+           05  AUD-RESULT            PIC Z(8)9.
+           05  FILLER                PIC X(10)  VALUE SPACES.
