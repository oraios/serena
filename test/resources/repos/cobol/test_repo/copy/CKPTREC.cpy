@@ -0,0 +1,12 @@
+      *****************************************************************
+      * CKPTREC - Record layout for CALCULATOR's checkpoint file.
+      *           A single record keyed on CKPT-KEY-FIELD holding the
+      *           key of the last transaction record fully processed
+      *           and the run totals as of that record.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-KEY-FIELD        PIC X(10).
+           05  CKPT-LAST-SEQ-NO      PIC 9(6).
+           05  CKPT-RECORD-COUNT     PIC 9(6).
+           05  CKPT-RESULT-TOTAL     PIC 9(9).
+           05  CKPT-EXCEPTION-COUNT  PIC 9(6).
