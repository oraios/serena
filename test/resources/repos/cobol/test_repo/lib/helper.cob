@@ -1,21 +1,83 @@
 *****************************************************************
       * HELPER - Helper program for testing cross-file references
       * Author: Serena Test Suite
+      *
+      * Modification history:
+      *   Expanded LS-MESSAGE into a full audit-log writer: HELPER now
+      *   accepts the transaction CALCULATOR just processed and
+      *   appends a formatted line to a dedicated audit trail file on
+      *   every call, instead of only formatting a greeting string.
+      *   Added LS-STATUS so a caller can tell whether the audit record
+      *   was actually written instead of assuming it always was.
+      *   WRITE-AUDIT-RECORD now opens AUDIT-FILE EXTEND instead of
+      *   OUTPUT: an audit trail should only ever grow, and a restarted
+      *   CALCULATOR run appending to an AUDITLOG a prior attempt
+      *   already wrote to must not truncate it. EXTEND on a dataset
+      *   that doesn't exist yet creates it, so this covers a normal
+      *   first run just as well as a restart.
+      *   WRITE-AUDIT-RECORD now MOVEs SPACES TO AUDIT-LINE before
+      *   populating it: a File Section VALUE clause (the separator
+      *   FILLERs in copy/AUDITLIN.cpy) is never applied to the record
+      *   at run time, so without an explicit clear the record held
+      *   whatever LINE SEQUENTIAL considered invalid data and every
+      *   WRITE AUDIT-LINE failed.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELPER.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDITLIN.
+
+       WORKING-STORAGE SECTION.
+       01  WS-AUDIT-OPEN-SWITCH   PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN            VALUE 'Y'.
+       01  WS-AUDIT-FILE-STATUS   PIC X(02) VALUE "00".
+           88  WS-AUDIT-FILE-OK               VALUE "00".
+
        LINKAGE SECTION.
        01  LS-MESSAGE        PIC X(50).
-       
-       PROCEDURE DIVISION USING LS-MESSAGE.
+       01  LS-STATUS         PIC X(02).
+           88  LS-STATUS-OK              VALUE "00".
+           88  LS-STATUS-AUDIT-FAILED    VALUE "90".
+       COPY AUDITREC.
+
+       PROCEDURE DIVISION USING LS-MESSAGE LS-STATUS
+               AUDIT-TRANSACTION-DATA.
        HELPER-MAIN.
            MOVE "Hello from helper program!" TO LS-MESSAGE.
+           SET LS-STATUS-OK TO TRUE.
            PERFORM FORMAT-MESSAGE.
+           PERFORM WRITE-AUDIT-RECORD.
            GOBACK.
-       
+
        FORMAT-MESSAGE.
            STRING "Formatted: " DELIMITED BY SIZE
                   LS-MESSAGE DELIMITED BY SIZE
-                  INTO LS-MESSAGE.
\ No newline at end of file
+                  INTO LS-MESSAGE.
+
+       WRITE-AUDIT-RECORD.
+           IF NOT WS-AUDIT-FILE-OPEN
+               OPEN EXTEND AUDIT-FILE
+               SET WS-AUDIT-FILE-OPEN TO TRUE
+           END-IF.
+           IF WS-AUDIT-FILE-OK
+               MOVE SPACES TO AUDIT-LINE
+               MOVE AUDIT-TIMESTAMP TO AUD-TIMESTAMP
+               MOVE AUDIT-NUM1 TO AUD-NUM1
+               MOVE AUDIT-NUM2 TO AUD-NUM2
+               MOVE AUDIT-OPERATION TO AUD-OPERATION
+               MOVE AUDIT-RESULT TO AUD-RESULT
+               WRITE AUDIT-LINE
+           END-IF.
+           IF NOT WS-AUDIT-FILE-OK
+               SET LS-STATUS-AUDIT-FAILED TO TRUE
+           END-IF.
