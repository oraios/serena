@@ -0,0 +1,173 @@
+*****************************************************************
+      * RECON - Reconciles CALCULATOR's WS-RESULT-FILE trailer
+      *         against an independently-computed control total from
+      *         the original transaction extract, so a record dropped
+      *         or duplicated somewhere in the batch window shows up
+      *         on the control report instead of going unnoticed.
+      * Author: Serena Test Suite
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WS-RESULT-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CONTROL-REPORT-FILE ASSIGN TO "CTLRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  WS-RESULT-FILE.
+           COPY RESLINE.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCLINE.
+
+       FD  CONTROL-REPORT-FILE.
+           COPY CTLLINE.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-EOF-SWITCH    PIC X(01) VALUE 'N'.
+           88  WS-TRAN-EOF                  VALUE 'Y'.
+       01  WS-RESULT-EOF-SWITCH  PIC X(01) VALUE 'N'.
+           88  WS-RESULT-EOF                VALUE 'Y'.
+       01  WS-EXCPT-EOF-SWITCH   PIC X(01) VALUE 'N'.
+           88  WS-EXCPT-EOF                 VALUE 'Y'.
+       01  WS-EXTRACT-COUNT      PIC 9(6) VALUE 0.
+       01  WS-EXCEPTION-COUNT    PIC 9(6) VALUE 0.
+       01  WS-EXPECTED-COUNT     PIC 9(6) VALUE 0.
+       01  WS-DISCREPANCY-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-DISCREPANCY-FOUND          VALUE 'Y'.
+       01  WS-DISPLAY-COUNT      PIC Z(5)9.
+       01  WS-RESULT-RECORD-COUNT
+                             PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       CONTROL-PARAGRAPH.
+           PERFORM INITIALIZE-RECON.
+
+           PERFORM READ-TRAN-RECORD.
+           PERFORM COUNT-EXTRACT-RECORD UNTIL WS-TRAN-EOF.
+
+           PERFORM READ-RESULT-RECORD.
+           PERFORM SCAN-RESULT-RECORD UNTIL WS-RESULT-EOF.
+
+           PERFORM READ-EXCEPTION-RECORD.
+           PERFORM COUNT-EXCEPTION-RECORD UNTIL WS-EXCPT-EOF.
+
+           PERFORM RECONCILE-TOTALS.
+           PERFORM TERMINATE-RECON.
+           STOP RUN.
+
+       INITIALIZE-RECON.
+           OPEN INPUT TRAN-FILE.
+           OPEN INPUT WS-RESULT-FILE.
+           OPEN INPUT EXCEPTION-FILE.
+           OPEN OUTPUT CONTROL-REPORT-FILE.
+
+       READ-TRAN-RECORD.
+           READ TRAN-FILE
+               AT END
+                   SET WS-TRAN-EOF TO TRUE
+           END-READ.
+
+       COUNT-EXTRACT-RECORD.
+           ADD 1 TO WS-EXTRACT-COUNT.
+           PERFORM READ-TRAN-RECORD.
+
+       READ-RESULT-RECORD.
+           READ WS-RESULT-FILE
+               AT END
+                   SET WS-RESULT-EOF TO TRUE
+           END-READ.
+
+       SCAN-RESULT-RECORD.
+           PERFORM READ-RESULT-RECORD.
+
+       READ-EXCEPTION-RECORD.
+           READ EXCEPTION-FILE
+               AT END
+                   SET WS-EXCPT-EOF TO TRUE
+           END-READ.
+
+       COUNT-EXCEPTION-RECORD.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           PERFORM READ-EXCEPTION-RECORD.
+
+       RECONCILE-TOTALS.
+           MOVE RT-RECORD-COUNT TO WS-RESULT-RECORD-COUNT.
+           COMPUTE WS-EXPECTED-COUNT =
+               WS-RESULT-RECORD-COUNT + WS-EXCEPTION-COUNT.
+           IF WS-EXTRACT-COUNT NOT = WS-EXPECTED-COUNT
+               SET WS-DISCREPANCY-FOUND TO TRUE
+           END-IF.
+
+       TERMINATE-RECON.
+           PERFORM WRITE-CONTROL-REPORT.
+           CLOSE TRAN-FILE.
+           CLOSE WS-RESULT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE CONTROL-REPORT-FILE.
+           IF WS-DISCREPANCY-FOUND
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       WRITE-CONTROL-REPORT.
+           MOVE "TRANSACTION RECONCILIATION CONTROL REPORT"
+               TO CL-TEXT.
+           WRITE CONTROL-LINE.
+
+           MOVE WS-EXTRACT-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO CL-TEXT.
+           STRING "EXTRACT RECORD COUNT:        " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO CL-TEXT.
+           WRITE CONTROL-LINE.
+
+           MOVE WS-RESULT-RECORD-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO CL-TEXT.
+           STRING "CALCULATOR RESULT COUNT:     " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO CL-TEXT.
+           WRITE CONTROL-LINE.
+
+           MOVE WS-EXCEPTION-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO CL-TEXT.
+           STRING "EXCEPTION RECORD COUNT:      " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO CL-TEXT.
+           WRITE CONTROL-LINE.
+
+           MOVE WS-EXPECTED-COUNT TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO CL-TEXT.
+           STRING "RESULT + EXCEPTION COUNT:    " DELIMITED BY SIZE
+                  WS-DISPLAY-COUNT DELIMITED BY SIZE
+                  INTO CL-TEXT.
+           WRITE CONTROL-LINE.
+
+           IF WS-DISCREPANCY-FOUND
+               MOVE "*** DISCREPANCY - EXTRACT COUNT DOES NOT ***"
+                   TO CL-TEXT
+               WRITE CONTROL-LINE
+               MOVE "*** MATCH RESULT + EXCEPTION COUNT       ***"
+                   TO CL-TEXT
+               WRITE CONTROL-LINE
+           ELSE
+               MOVE "RECONCILIATION OK - NO DISCREPANCY FOUND"
+                   TO CL-TEXT
+               WRITE CONTROL-LINE
+           END-IF.
