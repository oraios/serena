@@ -1,38 +1,335 @@
 *****************************************************************
       * CALCULATOR - Main COBOL program for testing
       * Author: Serena Test Suite
+      *
+      * Modification history:
+      *   Read NUM1/NUM2 from a transaction file instead of driving
+      *   MAIN-PROCEDURE off two hardcoded MOVEs, so a whole day's
+      *   worth of transactions can be run in a single batch.
+      *   Added WS-RESULT-FILE: one detail line per transaction plus
+      *   a trailer with the run's record count and result total.
+      *   Added VALIDATE-FOR-ADD/VALIDATE-FOR-SUBTRACT so an operand
+      *   pair that would underflow or overflow WS-RESULT is rejected
+      *   to the exceptions report instead of being computed.
+      *   Added checkpoint/restart support: the key of the last
+      *   transaction fully processed is saved every WS-CHECKPOINT-
+      *   INTERVAL records, and a run that finds a checkpoint already
+      *   on file restarts past everything up to that key.
+      *   CALL-HELPER now passes the transaction just calculated to
+      *   HELPER so it can append it to the audit trail file, and is
+      *   PERFORMed from WRITE-RESULT-LINE so every successful
+      *   calculation gets audited, not just once per input record.
+      *   Added MULTIPLY-NUMBERS and DIVIDE-NUMBERS. MAIN-PROCEDURE now
+      *   selects one of ADD/SUBTRACT/MULTIPLY/DIVIDE per record from
+      *   TRAN-OPERATION-CODE instead of running ADD and SUBTRACT
+      *   unconditionally on every record.
+      *   TERMINATE-CALCULATOR now sets RETURN-CODE (4 if any record
+      *   was written to the exceptions report, 0 otherwise) so the
+      *   batch step's condition code reflects a clean run, for JCL to
+      *   test before running the following report step.
+      *   CALL-HELPER now checks the status HELPER hands back instead
+      *   of assuming the call always succeeds: a failing status is
+      *   reported by HELPER-CALL-FAILED instead of DISPLAYing whatever
+      *   STRING happened to leave in WS-GREETING.
+      *   TERMINATE-CALCULATOR now deletes the checkpoint record on a
+      *   clean finish so the next night's run doesn't find a stale
+      *   checkpoint and skip transactions that haven't run yet. A
+      *   restart now opens WS-RESULT-FILE/EXCEPTION-FILE EXTEND instead
+      *   of OUTPUT so it appends to what the aborted run already wrote
+      *   instead of erasing it, and CKPT-EXCEPTION-COUNT (copy/
+      *   CKPTREC.cpy) is saved/restored along with the other run
+      *   totals.
+      *   Dropped VALIDATE-FOR-ADD: with WS-NUM1/WS-NUM2 each PIC 9(4),
+      *   their sum can never reach the 8-digit ceiling it was testing
+      *   for, so ADD-NUMBERS now runs unconditionally, the same as
+      *   MULTIPLY-NUMBERS.
+      *   WRITE-RESULT-LINE, WRITE-EXCEPTION-LINE, and TERMINATE-
+      *   CALCULATOR's trailer write now MOVE SPACES to their record
+      *   before populating it: a File Section VALUE clause is never
+      *   applied to the record at run time, so without an explicit
+      *   clear the record held whatever LINE SEQUENTIAL considered
+      *   invalid data and every WRITE failed. RL-OPERATION and
+      *   EX-REASON are now set from new WS-OPERATION-TEXT/
+      *   WS-EXCEPTION-REASON working-storage fields so the clear can
+      *   run before those fields are populated, ahead of the callers
+      *   that used to set them directly. RESULT-TRAILER-LINE's label
+      *   FILLERs (copy/RESLINE.cpy) are now named fields MOVEd
+      *   explicitly for the same reason, since their label text was
+      *   also carried only by a File Section VALUE clause.
       *****************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CALCULATOR.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRAN-FILE ASSIGN TO "TRANIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT WS-RESULT-FILE ASSIGN TO "RESULTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCPTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY-FIELD
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRAN-FILE.
+           COPY TRANREC.
+
+       FD  WS-RESULT-FILE.
+           COPY RESLINE.
+
+       FD  EXCEPTION-FILE.
+           COPY EXCLINE.
+
+       FD  CHECKPOINT-FILE.
+           COPY CKPTREC.
+
        WORKING-STORAGE SECTION.
        01  WS-NUM1           PIC 9(4) VALUE 0.
        01  WS-NUM2           PIC 9(4) VALUE 0.
        01  WS-RESULT         PIC 9(8) VALUE 0.
        01  WS-GREETING       PIC X(50).
-       
+       01  WS-EOF-SWITCH     PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE            VALUE 'Y'.
+       01  WS-RECORD-COUNT   PIC 9(6) VALUE 0.
+       01  WS-RESULT-TOTAL   PIC 9(9) VALUE 0.
+       01  WS-VALID-SWITCH   PIC X(01) VALUE 'Y'.
+           88  WS-TRANSACTION-VALID       VALUE 'Y'.
+           88  WS-TRANSACTION-INVALID     VALUE 'N'.
+       01  WS-CKPT-STATUS    PIC X(02) VALUE "00".
+       01  WS-CKPT-KEY-VALUE PIC X(10) VALUE "CALCPOINT".
+       01  WS-CHECKPOINT-INTERVAL
+                             PIC 9(4) VALUE 0100.
+       01  WS-TRAN-COUNT     PIC 9(6) VALUE 0.
+       01  WS-CKPT-QUOTIENT  PIC 9(6) VALUE 0.
+       01  WS-CKPT-REMAINDER PIC 9(4) VALUE 0.
+       01  WS-RESTART-SWITCH PIC X(01) VALUE 'N'.
+           88  WS-RESTART-RUN             VALUE 'Y'.
+       01  WS-CKPT-EXISTS-SWITCH
+                             PIC X(01) VALUE 'N'.
+           88  WS-CKPT-RECORD-EXISTS      VALUE 'Y'.
+       01  WS-CURRENT-DATE   PIC 9(8) VALUE 0.
+       01  WS-CURRENT-TIME   PIC 9(8) VALUE 0.
+       01  WS-EXCEPTION-COUNT
+                             PIC 9(6) VALUE 0.
+       01  WS-HELPER-STATUS  PIC X(02) VALUE "00".
+       01  WS-OPERATION-TEXT PIC X(14) VALUE SPACES.
+       01  WS-EXCEPTION-REASON
+                             PIC X(35) VALUE SPACES.
+           88  WS-HELPER-CALL-OK          VALUE "00".
+       COPY AUDITREC.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 10 TO WS-NUM1.
-           MOVE 20 TO WS-NUM2.
-           
-           PERFORM ADD-NUMBERS.
-           DISPLAY "Result of addition: " WS-RESULT.
-           
-           PERFORM SUBTRACT-NUMBERS.
-           DISPLAY "Result of subtraction: " WS-RESULT.
-           
-           PERFORM CALL-HELPER.
-           
+       CONTROL-PARAGRAPH.
+           PERFORM INITIALIZE-CALCULATOR.
+           PERFORM MAIN-PROCEDURE UNTIL WS-END-OF-FILE.
+           PERFORM TERMINATE-CALCULATOR.
            STOP RUN.
-       
+
+       INITIALIZE-CALCULATOR.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               CLOSE CHECKPOINT-FILE
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+           MOVE WS-CKPT-KEY-VALUE TO CKPT-KEY-FIELD.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET WS-RESTART-RUN TO TRUE
+                   SET WS-CKPT-RECORD-EXISTS TO TRUE
+           END-READ.
+
+           OPEN INPUT TRAN-FILE.
+           IF WS-RESTART-RUN
+               OPEN EXTEND WS-RESULT-FILE
+               OPEN EXTEND EXCEPTION-FILE
+           ELSE
+               OPEN OUTPUT WS-RESULT-FILE
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           PERFORM READ-TRAN-RECORD.
+
+           IF WS-RESTART-RUN
+               MOVE CKPT-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE CKPT-RESULT-TOTAL TO WS-RESULT-TOTAL
+               MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+               PERFORM SKIP-PROCESSED-RECORD
+                   UNTIL WS-END-OF-FILE
+                   OR TRAN-SEQ-NO > CKPT-LAST-SEQ-NO
+           END-IF.
+
+       SKIP-PROCESSED-RECORD.
+           PERFORM READ-TRAN-RECORD.
+
+       READ-TRAN-RECORD.
+           READ TRAN-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+       MAIN-PROCEDURE.
+           MOVE TRAN-NUM1 TO WS-NUM1.
+           MOVE TRAN-NUM2 TO WS-NUM2.
+           ADD 1 TO WS-TRAN-COUNT.
+
+           EVALUATE TRUE
+               WHEN TRAN-OP-ADD
+                   PERFORM ADD-NUMBERS
+                   DISPLAY "Result of addition: " WS-RESULT
+               WHEN TRAN-OP-SUBTRACT
+                   PERFORM VALIDATE-FOR-SUBTRACT
+                   IF WS-TRANSACTION-VALID
+                       PERFORM SUBTRACT-NUMBERS
+                       DISPLAY "Result of subtraction: " WS-RESULT
+                   END-IF
+               WHEN TRAN-OP-MULTIPLY
+                   PERFORM MULTIPLY-NUMBERS
+                   DISPLAY "Result of multiplication: " WS-RESULT
+               WHEN TRAN-OP-DIVIDE
+                   PERFORM VALIDATE-FOR-DIVIDE
+                   IF WS-TRANSACTION-VALID
+                       PERFORM DIVIDE-NUMBERS
+                       DISPLAY "Result of division: " WS-RESULT
+                   END-IF
+               WHEN OTHER
+                   MOVE "UNKNOWN OPERATION CODE" TO WS-EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-LINE
+           END-EVALUATE.
+
+           DIVIDE WS-TRAN-COUNT BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER.
+           IF WS-CKPT-REMAINDER = 0
+               PERFORM WRITE-CHECKPOINT
+           END-IF.
+
+           PERFORM READ-TRAN-RECORD.
+
+       WRITE-CHECKPOINT.
+           MOVE TRAN-SEQ-NO TO CKPT-LAST-SEQ-NO.
+           MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT.
+           MOVE WS-RESULT-TOTAL TO CKPT-RESULT-TOTAL.
+           MOVE WS-EXCEPTION-COUNT TO CKPT-EXCEPTION-COUNT.
+           IF WS-CKPT-RECORD-EXISTS
+               REWRITE CHECKPOINT-RECORD
+           ELSE
+               WRITE CHECKPOINT-RECORD
+               SET WS-CKPT-RECORD-EXISTS TO TRUE
+           END-IF.
+
+       TERMINATE-CALCULATOR.
+           MOVE SPACES TO RESULT-TRAILER-LINE.
+           MOVE "RECORDS PROCESSED: " TO RT-LABEL-1.
+           MOVE WS-RECORD-COUNT TO RT-RECORD-COUNT.
+           MOVE "  RESULT SUM: " TO RT-LABEL-2.
+           MOVE WS-RESULT-TOTAL TO RT-RESULT-TOTAL.
+           WRITE RESULT-TRAILER-LINE.
+           PERFORM DELETE-CHECKPOINT.
+           CLOSE TRAN-FILE.
+           CLOSE WS-RESULT-FILE.
+           CLOSE EXCEPTION-FILE.
+           CLOSE CHECKPOINT-FILE.
+           IF WS-EXCEPTION-COUNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       DELETE-CHECKPOINT.
+           IF WS-CKPT-RECORD-EXISTS
+               MOVE WS-CKPT-KEY-VALUE TO CKPT-KEY-FIELD
+               DELETE CHECKPOINT-FILE RECORD
+               MOVE 'N' TO WS-CKPT-EXISTS-SWITCH
+           END-IF.
+
+       VALIDATE-FOR-SUBTRACT.
+           SET WS-TRANSACTION-VALID TO TRUE.
+           IF WS-NUM2 > WS-NUM1
+               SET WS-TRANSACTION-INVALID TO TRUE
+               MOVE "SUBTRACTION WOULD UNDERFLOW RESULT"
+                   TO WS-EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       VALIDATE-FOR-DIVIDE.
+           SET WS-TRANSACTION-VALID TO TRUE.
+           IF WS-NUM2 = 0
+               SET WS-TRANSACTION-INVALID TO TRUE
+               MOVE "DIVISION BY ZERO" TO WS-EXCEPTION-REASON
+               PERFORM WRITE-EXCEPTION-LINE
+           END-IF.
+
+       WRITE-EXCEPTION-LINE.
+           MOVE SPACES TO EXCEPTION-LINE.
+           MOVE WS-NUM1 TO EX-NUM1.
+           MOVE WS-NUM2 TO EX-NUM2.
+           MOVE WS-EXCEPTION-REASON TO EX-REASON.
+           WRITE EXCEPTION-LINE.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+
        ADD-NUMBERS.
            ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT.
-       
+           MOVE "ADDITION" TO WS-OPERATION-TEXT.
+           PERFORM WRITE-RESULT-LINE.
+
        SUBTRACT-NUMBERS.
            SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT.
-       
+           MOVE "SUBTRACTION" TO WS-OPERATION-TEXT.
+           PERFORM WRITE-RESULT-LINE.
+
+       MULTIPLY-NUMBERS.
+           MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
+           MOVE "MULTIPLICATION" TO WS-OPERATION-TEXT.
+           PERFORM WRITE-RESULT-LINE.
+
+       DIVIDE-NUMBERS.
+           DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT.
+           MOVE "DIVISION" TO WS-OPERATION-TEXT.
+           PERFORM WRITE-RESULT-LINE.
+
+       WRITE-RESULT-LINE.
+           MOVE SPACES TO RESULT-DETAIL-LINE.
+           MOVE WS-NUM1 TO RL-NUM1.
+           MOVE WS-NUM2 TO RL-NUM2.
+           MOVE WS-OPERATION-TEXT TO RL-OPERATION.
+           MOVE WS-RESULT TO RL-RESULT.
+           WRITE RESULT-DETAIL-LINE.
+           ADD 1 TO WS-RECORD-COUNT.
+           ADD WS-RESULT TO WS-RESULT-TOTAL.
+           PERFORM CALL-HELPER.
+
        CALL-HELPER.
-           CALL 'HELPER' USING WS-GREETING.
-           DISPLAY WS-GREETING.
\ No newline at end of file
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE SPACES TO AUDIT-TIMESTAMP.
+           STRING WS-CURRENT-DATE DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-CURRENT-TIME DELIMITED BY SIZE
+                  INTO AUDIT-TIMESTAMP.
+           MOVE WS-NUM1 TO AUDIT-NUM1.
+           MOVE WS-NUM2 TO AUDIT-NUM2.
+           MOVE RL-OPERATION TO AUDIT-OPERATION.
+           MOVE WS-RESULT TO AUDIT-RESULT.
+           CALL 'HELPER' USING WS-GREETING WS-HELPER-STATUS
+               AUDIT-TRANSACTION-DATA.
+           IF WS-HELPER-CALL-OK
+               DISPLAY WS-GREETING
+           ELSE
+               PERFORM HELPER-CALL-FAILED
+           END-IF.
+
+       HELPER-CALL-FAILED.
+           DISPLAY "HELPER CALL FAILED, STATUS = " WS-HELPER-STATUS.
