@@ -0,0 +1,29 @@
+//CKPTDEF  JOB (ACCTNO),'DEFINE CKPT CLUSTER',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CKPTDEF - One-time setup job that defines the VSAM KSDS
+//*           CALCULATOR's checkpoint/restart logic reads and
+//*           writes as CKPTFILE. CALCPROC's CKPTFILE DD only ever
+//*           codes DISP=SHR against CALC.PROD.CKPTFILE: unlike
+//*           RESULTS/EXCPTOUT/AUDITLOG, which are plain sequential
+//*           datasets DISP=(MOD,CATLG,CATLG) can create on first
+//*           use, a VSAM cluster cannot be created by a DD DISP
+//*           parameter and must be DEFINEd through IDCAMS before
+//*           CALCPROC is ever run. Run this job once, before the
+//*           first submission of CALCJOB/CALCPROC, against a new
+//*           CKPTDS value; it is not part of the nightly batch
+//*           window and must not be resubmitted against a cluster
+//*           that already exists.
+//*****************************************************************
+//DEFSTP   EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(CALC.PROD.CKPTFILE)      -
+                  INDEXED                       -
+                  KEYS(10 0)                    -
+                  RECORDSIZE(37 37)             -
+                  RECORDS(10 5)                 -
+                  SHAREOPTIONS(2 3))             -
+    DATA (NAME(CALC.PROD.CKPTFILE.DATA))         -
+    INDEX(NAME(CALC.PROD.CKPTFILE.INDEX))
+/*
