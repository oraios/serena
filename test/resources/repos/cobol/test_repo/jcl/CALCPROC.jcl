@@ -0,0 +1,68 @@
+//CALCPROC PROC LOADLIB=CALC.PROD.LOADLIB,
+//             TRANEXT=CALC.PROD.TRANEXT,
+//             CKPTDS=CALC.PROD.CKPTFILE,
+//             RESULTDS=CALC.PROD.RESULTS,
+//             EXCPTDS=CALC.PROD.EXCPTOUT,
+//             AUDITDS=CALC.PROD.AUDITLOG
+//*****************************************************************
+//* CALCPROC - Cataloged procedure for the CALCULATOR batch step.
+//*
+//*   Sorts the day's incoming transaction extract into TRAN-SEQ-NO
+//*   order (the order CALCULATOR's checkpoint/restart logic and its
+//*   input processing expect), runs CALCULATOR, reconciles
+//*   CALCULATOR's totals against the extract, and only runs the
+//*   following report step when both CALCULATOR and the
+//*   reconciliation came back clean.
+//*
+//*   RESULTS/EXCPTOUT/AUDITLOG are cataloged datasets, not job-scoped
+//*   temporary ones, the same as CKPTDS: CALCULATOR's restart logic
+//*   OPENs them EXTEND to append to what an aborted run already wrote,
+//*   and a temporary dataset does not survive past the abending job
+//*   to be extended on resubmission. DISP=(MOD,CATLG,CATLG) creates
+//*   each on the first run and leaves it in place either way, so a
+//*   resubmitted job finds the same dataset CALCULATOR left behind.
+//*   None of RESULTS/EXCPTOUT/AUDITLOG carry a DCB override: like
+//*   TRANEXT/CKPTDS, they hold the delimited text LINE SEQUENTIAL
+//*   files write, not fixed-block records, so they take their
+//*   attributes from the dataset itself rather than from a DCB
+//*   parameter here.
+//*
+//*   CKPTDS is a VSAM KSDS, not a sequential dataset, so unlike
+//*   RESULTS/EXCPTOUT/AUDITLOG it cannot be created by coding
+//*   DISP=(MOD,CATLG,CATLG) here - CKPTFILE below stays DISP=SHR
+//*   and depends on the cluster already existing. Run the CKPTDEF
+//*   job in this same library once, before CALCPROC is ever run
+//*   the first time, to DEFINE CKPTDS.
+//*****************************************************************
+//SORTSTP  EXEC PGM=SORT
+//SYSOUT   DD SYSOUT=*
+//SORTIN   DD DSN=&TRANEXT,DISP=SHR
+//SORTOUT  DD DSN=&&TRANSRT,DISP=(NEW,PASS),UNIT=SYSDA,
+//            SPACE=(CYL,(5,5))
+//SYSIN    DD *
+  SORT FIELDS=(1,6,CH,A)
+/*
+//CALCSTP  EXEC PGM=CALCULATOR,COND=(0,NE,SORTSTP)
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//TRANIN   DD DSN=&&TRANSRT,DISP=(OLD,PASS)
+//RESULTS  DD DSN=&RESULTDS,DISP=(MOD,CATLG,CATLG),UNIT=SYSDA,
+//            SPACE=(CYL,(5,5),RLSE)
+//EXCPTOUT DD DSN=&EXCPTDS,DISP=(MOD,CATLG,CATLG),UNIT=SYSDA,
+//            SPACE=(CYL,(2,2),RLSE)
+//CKPTFILE DD DSN=&CKPTDS,DISP=SHR
+//AUDITLOG DD DSN=&AUDITDS,DISP=(MOD,CATLG,CATLG),UNIT=SYSDA,
+//            SPACE=(CYL,(2,2),RLSE)
+//SYSOUT   DD SYSOUT=*
+//RECONSTP EXEC PGM=RECON,COND=(0,NE,SORTSTP)
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//TRANIN   DD DSN=&&TRANSRT,DISP=(OLD,PASS)
+//RESULTS  DD DSN=&RESULTDS,DISP=SHR
+//EXCPTOUT DD DSN=&EXCPTDS,DISP=SHR
+//CTLRPT   DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//RPTSTP   EXEC PGM=CALCRPT,COND=((0,NE,SORTSTP),(0,NE,CALCSTP),
+//             (0,NE,RECONSTP))
+//STEPLIB  DD DSN=&LOADLIB,DISP=SHR
+//RESULTS  DD DSN=&RESULTDS,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//         PEND
