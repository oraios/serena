@@ -0,0 +1,12 @@
+//CALCJOB  JOB (ACCTNO),'CALCULATOR BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* CALCJOB - Nightly driver for the CALCULATOR batch window.
+//*           Submits CALCPROC against the day's transaction
+//*           extract instead of CALCULATOR/HELPER being invoked by
+//*           hand as separate steps.
+//*****************************************************************
+//STEP1    EXEC PROC=CALCPROC,
+//             LOADLIB=CALC.PROD.LOADLIB,
+//             TRANEXT=CALC.PROD.TRANEXT,
+//             CKPTDS=CALC.PROD.CKPTFILE
